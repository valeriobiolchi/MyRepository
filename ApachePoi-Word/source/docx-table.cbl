@@ -1,84 +1,304 @@
-       >>SOURCE FORMAT FREE
-       program-id. docx-table.
-
-       configuration section.
-       repository.
-           class jFile as "java.io.File"
-           class jFileOutputStream as "java.io.FileOutputStream"
-           class XWPFDocument as "org.apache.poi.xwpf.usermodel.XWPFDocument"
-           class XWPFParagraph as "org.apache.poi.xwpf.usermodel.XWPFParagraph"
-           class XWPFRun as "org.apache.poi.xwpf.usermodel.XWPFRun"
-           class Borders as "org.apache.poi.xwpf.usermodel.Borders"
-           class XWPFTable as "org.apache.poi.xwpf.usermodel.XWPFTable"
-           class XWPFTableRow as "org.apache.poi.xwpf.usermodel.XWPFTableRow"
-           .
-           
-       working-storage section.
-       77 w-jFile             object reference jFile.
-       77 w-jFileOutputStream object reference jFileOutputStream.
-       77 w-XWPFDocument      object reference XWPFDocument.
-       77 w-XWPFParagraph     object reference XWPFParagraph.
-       77 w-XWPFRun           object reference XWPFRun.
-       77 w-Borders           object reference Borders.
-       77 w-XWPFTable         object reference XWPFTable.
-       77 w-XWPFTableRow1     object reference XWPFTableRow.
-       77 w-XWPFTableRow2     object reference XWPFTableRow.
-       77 w-XWPFTableRow3     object reference XWPFTableRow. 
-       77 mytext              pic x any length. 
-
-       procedure division.
-       main.
-           move "Docx written with isCOBOL using ApachePOI interface"
-           to mytext.
-       
-       try
-         *>Blank Document
-         set w-XWPFDocument to XWPFDocument:>new()       
-         *>Write the Document in file system
-         set w-jFileOutputStream to jFileOutputStream:>new(jFile:>new("sample-table.docx"))  
-         *>create Paragraph
-         set w-XWPFParagraph to w-XWPFDocument:>createParagraph()         
-         *>Set bottom border to paragraph     
-         w-XWPFParagraph:>setBorderBottom(Borders:>BASIC_BLACK_DASHES)   
-         *>Set left border to paragraph   
-         w-XWPFParagraph:>setBorderLeft(Borders:>BASIC_BLACK_DASHES)         
-         *>Set right border to paragraph
-         w-XWPFParagraph:>setBorderRight(Borders:>BASIC_BLACK_DASHES)                
-         *>Set top border to paragraph
-         w-XWPFParagraph:>setBorderTop(Borders:>BASIC_BLACK_DASHES)
-         
-         set w-XWPFRun to w-XWPFParagraph:>createRun()         
-         w-XWPFRun:>setText(mytext)         
-         
-         *>create table       
-         set w-XWPFTable to w-XWPFDocument:>createTable()  
-
-         *>create first row
-         set w-XWPFTableRow1 to w-XWPFTable:>getRow(0)
-         w-XWPFTableRow1:>getCell(0):>setText("col one, row one")                   
-         w-XWPFTableRow1:>addNewTableCell():>setText("col two, row one")         
-         w-XWPFTableRow1:>addNewTableCell():>setText("col three, row one")
-         *>create second row
-         set w-XWPFTableRow2 to w-XWPFTable:>createRow()
-         w-XWPFTableRow2:>getCell(0):>setText("col one, row two")
-         w-XWPFTableRow2:>getCell(1):>setText("col two, row two")
-         w-XWPFTableRow2:>getCell(2):>setText("col three, row two")
-         *>create third row
-         set w-XWPFTableRow3 to w-XWPFTable:>createRow()
-         w-XWPFTableRow3:>getCell(0):>setText("col one, row three")
-         w-XWPFTableRow3:>getCell(1):>setText("col two, row three")
-         w-XWPFTableRow3:>getCell(2):>setText("col three, row three")         
-         
-         w-XWPFDocument:>write(w-jFileOutputStream)
-         
-         w-jFileOutputStream:>close()
-         
-         display message "docx created"
-         
-         display message "salca"
-            
-       catch exception
-         display message exception-object:>getMessage()
-         
-       end-try.
-       goback.
\ No newline at end of file
+       >>SOURCE FORMAT FREE
+       program-id. docx-table.
+
+       environment division.
+       configuration section.
+       repository.
+           class jFile as "java.io.File"
+           class jFileOutputStream as "java.io.FileOutputStream"
+           class XWPFDocument as "org.apache.poi.xwpf.usermodel.XWPFDocument"
+           class XWPFParagraph as "org.apache.poi.xwpf.usermodel.XWPFParagraph"
+           class XWPFRun as "org.apache.poi.xwpf.usermodel.XWPFRun"
+           class Borders as "org.apache.poi.xwpf.usermodel.Borders"
+           class XWPFTable as "org.apache.poi.xwpf.usermodel.XWPFTable"
+           class XWPFTableRow as "org.apache.poi.xwpf.usermodel.XWPFTableRow"
+           class JSch as "com.jcraft.jsch.JSch"
+           class JSchSession as "com.jcraft.jsch.Session"
+           class ChannelSftp as "com.jcraft.jsch.ChannelSftp"
+           class Properties as "java.util.Properties"
+           class Session as "javax.mail.Session"
+           class MimeMessage as "javax.mail.internet.MimeMessage"
+           class InternetAddress as "javax.mail.internet.InternetAddress"
+           class MimeBodyPart as "javax.mail.internet.MimeBodyPart"
+           class MimeMultipart as "javax.mail.internet.MimeMultipart"
+           class FileDataSource as "javax.activation.FileDataSource"
+           class DataHandler as "javax.activation.DataHandler"
+           class Transport as "javax.mail.Transport"
+           class RecipientType as "javax.mail.Message$RecipientType"
+           .
+
+       input-output section.
+       file-control.
+           select docx-input-file assign to w-input-path
+               organization is sequential
+               file status is ws-input-status.
+           select summary-output-file assign to w-summary-path
+               organization is line sequential
+               file status is ws-summary-status.
+
+       data division.
+       file section.
+       fd  docx-input-file.
+       copy "docx-row.cpy".
+
+       fd  summary-output-file.
+       01  summary-line           pic x(200).
+
+       working-storage section.
+       copy "docx-headers.cpy".
+
+       77 w-jFile             object reference jFile.
+       77 w-jFileOutputStream object reference jFileOutputStream.
+       77 w-XWPFDocument      object reference XWPFDocument.
+       77 w-XWPFParagraph     object reference XWPFParagraph.
+       77 w-XWPFRun           object reference XWPFRun.
+       77 w-Borders           object reference Borders.
+       77 w-XWPFTable         object reference XWPFTable.
+       77 w-XWPFTableRow      object reference XWPFTableRow.
+       77 mytext              pic x any length.
+
+       77 w-input-path        pic x(64) value "input/docx-extract.dat".
+       77 ws-input-status     pic xx.
+       77 ws-input-eof        pic x value "N".
+          88 input-at-eof         value "Y".
+          88 input-not-at-eof     value "N".
+       77 w-data-row-count    int.
+
+      *> end-of-job summary so an unattended overnight run leaves
+      *> something to check besides scrollback.
+       77 w-run-status         pic x(7) value "SUCCESS".
+       77 w-start-time         pic 9(8).
+       77 w-end-time           pic 9(8).
+       77 w-elapsed-secs       pic 9(6).
+       77 w-summary-path       pic x(64) value "run-summary.log".
+       77 ws-summary-status    pic xx.
+       77 w-docx-path          pic x(64) value "sample-table.docx".
+
+      *> outbound distribution of the finished document -- DISTRIBUTE_METHOD
+      *> selects SFTP or EMAIL; blank/unset (the default) leaves delivery
+      *> a manual step exactly as before.
+       77 w-distribute-method  pic x(6) value spaces.
+          88 distribute-sftp   value "SFTP".
+          88 distribute-email  value "EMAIL".
+          88 distribute-none   value spaces.
+       77 w-sftp-host          pic x(64).
+       77 w-sftp-port          pic 9(5) value 22.
+       77 w-sftp-user          pic x(32).
+       77 w-sftp-password      pic x(32).
+       77 w-sftp-remote-path   pic x(128).
+       77 w-sftp-known-hosts   pic x(128).
+       77 w-email-to           pic x(128).
+       77 w-email-from         pic x(128).
+       77 w-smtp-host          pic x(64).
+       77 w-JSch               object reference JSch.
+       77 w-JSchSession        object reference JSchSession.
+       77 w-ChannelSftp        object reference ChannelSftp.
+       77 w-mailProps          object reference Properties.
+       77 w-mailSession        object reference Session.
+       77 w-mailMessage        object reference MimeMessage.
+       77 w-mailBody           object reference MimeBodyPart.
+       77 w-mailAttachment     object reference MimeBodyPart.
+       77 w-mailMultipart      object reference MimeMultipart.
+       77 w-mailDataSource     object reference FileDataSource.
+
+       procedure division.
+       main.
+           accept w-start-time from time
+           perform get-distribute-config
+           move "Docx written with isCOBOL using ApachePOI interface"
+           to mytext.
+
+       try
+         *>Blank Document
+         set w-XWPFDocument to XWPFDocument:>new()
+         *>Write the Document in file system
+         set w-jFileOutputStream to jFileOutputStream:>new(jFile:>new(w-docx-path))
+         *>create Paragraph
+         set w-XWPFParagraph to w-XWPFDocument:>createParagraph()
+         *>Set bottom border to paragraph
+         w-XWPFParagraph:>setBorderBottom(Borders:>BASIC_BLACK_DASHES)
+         *>Set left border to paragraph
+         w-XWPFParagraph:>setBorderLeft(Borders:>BASIC_BLACK_DASHES)
+         *>Set right border to paragraph
+         w-XWPFParagraph:>setBorderRight(Borders:>BASIC_BLACK_DASHES)
+         *>Set top border to paragraph
+         w-XWPFParagraph:>setBorderTop(Borders:>BASIC_BLACK_DASHES)
+
+         set w-XWPFRun to w-XWPFParagraph:>createRun()
+         w-XWPFRun:>setText(mytext)
+
+         *>create table
+         set w-XWPFTable to w-XWPFDocument:>createTable()
+
+         perform write-table-header
+         perform write-table-data-rows
+
+         w-XWPFDocument:>write(w-jFileOutputStream)
+
+         w-jFileOutputStream:>close()
+
+         display message "docx created"
+
+         display message "salca"
+
+         perform distribute-report
+
+       catch exception
+         display message exception-object:>getMessage()
+         move "FAILED" to w-run-status
+
+       end-try.
+       perform write-run-summary.
+       goback.
+
+      *> DISTRIBUTE_METHOD of SFTP or EMAIL turns on outbound delivery of
+      *> the finished document and pulls in the host/recipient settings
+      *> that method needs; anything else (including unset) leaves
+      *> distribute-report a no-op, same as today's manual handoff.
+       get-distribute-config.
+           accept w-distribute-method from environment "DISTRIBUTE_METHOD"
+              on exception move spaces to w-distribute-method
+           end-accept
+           move function upper-case(function trim(w-distribute-method))
+              to w-distribute-method
+           if distribute-sftp
+              accept w-sftp-host from environment "DISTRIBUTE_SFTP_HOST"
+                 on exception move spaces to w-sftp-host
+              end-accept
+              accept w-sftp-user from environment "DISTRIBUTE_SFTP_USER"
+                 on exception move spaces to w-sftp-user
+              end-accept
+              accept w-sftp-password from environment "DISTRIBUTE_SFTP_PASSWORD"
+                 on exception move spaces to w-sftp-password
+              end-accept
+              accept w-sftp-remote-path from environment "DISTRIBUTE_SFTP_DIR"
+                 on exception move spaces to w-sftp-remote-path
+              end-accept
+              accept w-sftp-known-hosts from environment "DISTRIBUTE_SFTP_KNOWN_HOSTS"
+                 on exception move spaces to w-sftp-known-hosts
+              end-accept
+           end-if
+           if distribute-email
+              accept w-email-to from environment "DISTRIBUTE_EMAIL_TO"
+                 on exception move spaces to w-email-to
+              end-accept
+              accept w-email-from from environment "DISTRIBUTE_EMAIL_FROM"
+                 on exception move spaces to w-email-from
+              end-accept
+              accept w-smtp-host from environment "DISTRIBUTE_SMTP_HOST"
+                 on exception move spaces to w-smtp-host
+              end-accept
+           end-if.
+
+      *> sends the just-written document (w-docx-path) out the door so
+      *> the daily report doesn't sit waiting for someone to remember to
+      *> attach and send it; a delivery failure is logged like any other
+      *> exception but does not fail the run, since the file was already
+      *> written successfully to the local filesystem.
+       distribute-report.
+           if not distribute-none
+              try
+                 evaluate true
+                 when distribute-sftp
+                    perform distribute-via-sftp
+                 when distribute-email
+                    perform distribute-via-email
+                 end-evaluate
+              catch exception
+                 display message exception-object:>getMessage()
+              end-try
+           end-if.
+
+       distribute-via-sftp.
+           set w-JSch to JSch:>new()
+           w-JSch:>setKnownHosts(function trim(w-sftp-known-hosts))
+           set w-JSchSession to w-JSch:>getSession(function trim(w-sftp-user),
+              function trim(w-sftp-host), w-sftp-port)
+           w-JSchSession:>setPassword(function trim(w-sftp-password))
+           w-JSchSession:>setConfig("StrictHostKeyChecking", "yes")
+           w-JSchSession:>connect()
+           set w-ChannelSftp to w-JSchSession:>openChannel("sftp") as ChannelSftp
+           w-ChannelSftp:>connect()
+           w-ChannelSftp:>put(w-docx-path, function trim(w-sftp-remote-path))
+           w-ChannelSftp:>disconnect()
+           w-JSchSession:>disconnect().
+
+       distribute-via-email.
+           set w-mailProps to Properties:>new()
+           w-mailProps:>put("mail.smtp.host", function trim(w-smtp-host))
+           set w-mailSession to Session:>getDefaultInstance(w-mailProps)
+           set w-mailMessage to MimeMessage:>new(w-mailSession)
+           w-mailMessage:>setFrom(InternetAddress:>new(function trim(w-email-from)))
+           w-mailMessage:>addRecipient(RecipientType:>TO,
+              InternetAddress:>new(function trim(w-email-to)))
+           w-mailMessage:>setSubject("Daily report: docx-table")
+           set w-mailBody to MimeBodyPart:>new()
+           w-mailBody:>setText("See the attached report.")
+           set w-mailMultipart to MimeMultipart:>new()
+           w-mailMultipart:>addBodyPart(w-mailBody)
+           set w-mailAttachment to MimeBodyPart:>new()
+           set w-mailDataSource to FileDataSource:>new(w-docx-path)
+           w-mailAttachment:>setDataHandler(DataHandler:>new(w-mailDataSource))
+           w-mailAttachment:>setFileName(jFile:>new(w-docx-path):>getName())
+           w-mailMultipart:>addBodyPart(w-mailAttachment)
+           w-mailMessage:>setContent(w-mailMultipart)
+           Transport:>send(w-mailMessage).
+
+      *> one line appended to run-summary.log per run: table/row counts,
+      *> elapsed time, and final status -- so an unattended overnight
+      *> run leaves something to check besides scrollback.
+       write-run-summary.
+           accept w-end-time from time
+           compute w-elapsed-secs =
+              function abs((w-end-time / 100) - (w-start-time / 100))
+           open extend summary-output-file
+           if ws-summary-status = "35"
+              open output summary-output-file
+           end-if
+           string "docx-table" delimited by size
+                  " tables=1" delimited by size
+                  " rows=" delimited by size
+                  w-data-row-count delimited by size
+                  " elapsed-secs=" delimited by size
+                  w-elapsed-secs delimited by size
+                  " status=" delimited by size
+                  w-run-status delimited by size
+                  into summary-line
+           write summary-line
+           close summary-output-file.
+
+      *> header row text comes from docx-row.cpy, not literals, so
+      *> relabeling a column is a copybook change, not a program change.
+       write-table-header.
+           set w-XWPFTableRow to w-XWPFTable:>getRow(0)
+           w-XWPFTableRow:>getCell(0):>setText(function trim(dh-column-1))
+           w-XWPFTableRow:>addNewTableCell():>setText(function trim(dh-column-2))
+           w-XWPFTableRow:>addNewTableCell():>setText(function trim(dh-column-3)).
+
+      *> one createRow() per input record instead of three fixed rows,
+      *> so this can be pointed at any extract using docx-row.cpy's
+      *> layout (e.g. the daily exception list) and produce a real
+      *> report instead of always reproducing the sample data.
+       write-table-data-rows.
+           move 0 to w-data-row-count
+           move "N" to ws-input-eof
+           set w-jFile to jFile:>new(w-input-path)
+           if w-jFile:>exists()
+              open input docx-input-file
+              perform until input-at-eof
+                 read docx-input-file
+                    at end
+                       set input-at-eof to true
+                    not at end
+                       perform write-table-data-row
+                 end-read
+              end-perform
+              close docx-input-file
+           end-if.
+
+       write-table-data-row.
+           set w-XWPFTableRow to w-XWPFTable:>createRow()
+           w-XWPFTableRow:>getCell(0):>setText(function trim(di-column-1))
+           w-XWPFTableRow:>getCell(1):>setText(function trim(di-column-2))
+           w-XWPFTableRow:>getCell(2):>setText(function trim(di-column-3))
+           add 1 to w-data-row-count.
