@@ -1,30 +1,87 @@
-       >>SOURCE FORMAT FREE
-       program-id. doc-open-print.
-
-       configuration section.
-       repository.
-           class jFile as "java.io.File"
-           class jFileOutputStream as "java.io.FileOutputStream"
-           class XWPFDocument as "org.apache.poi.xwpf.usermodel.XWPFDocument"
-           class OPCPackage as "org.apache.poi.openxml4j.opc.OPCPackage"
-           class Desktop as "java.awt.Desktop"
-           .
-           
-       working-storage section.
-       77 w-jFile             object reference jFile.
-       77 w-Desktop           object reference Desktop.
-       77 w-jFileOutputStream object reference jFileOutputStream.
-       77 w-XWPFDocument      object reference XWPFDocument.
-       77 mytext              pic x any length. 
-
-       procedure division.
-       main.
- 
-       try
-         set w-JFile to jFile:>new("C:\temp\OpenOffice.odt")
-         Desktop:>getDesktop:>print(w-JFile)
-       catch exception
-         display message exception-object:>getMessage()
-         
-       end-try.
-       goback.
\ No newline at end of file
+       >>SOURCE FORMAT FREE
+       program-id. doc-open-print.
+
+       configuration section.
+       repository.
+           class jFile as "java.io.File"
+           class jFileOutputStream as "java.io.FileOutputStream"
+           class XWPFDocument as "org.apache.poi.xwpf.usermodel.XWPFDocument"
+           class OPCPackage as "org.apache.poi.openxml4j.opc.OPCPackage"
+           class Desktop as "java.awt.Desktop"
+           class DesktopAction as "java.awt.Desktop$Action"
+           class PdfOptions as "fr.opensagres.xdocreport.converter.PdfOptions"
+           class PdfConverter as "fr.opensagres.xdocreport.converter.docx.xwpf.PdfConverter"
+           .
+
+       working-storage section.
+       77 w-jFile             object reference jFile.
+       77 w-Desktop           object reference Desktop.
+       77 w-jFileOutputStream object reference jFileOutputStream.
+       77 w-XWPFDocument      object reference XWPFDocument.
+       77 w-OPCPackage        object reference OPCPackage.
+       77 w-PdfOptions        object reference PdfOptions.
+       77 w-pdfFile           object reference jFile.
+       77 w-pdfStream         object reference jFileOutputStream.
+       77 mytext              pic x any length.
+
+      *> target document and fallback output directory are configurable
+      *> through the environment so the nightly batch run and an
+      *> interactive workstation run can point at different places
+      *> without editing the program.
+       77 w-doc-path          pic x(256) value "C:\temp\OpenOffice.odt".
+       77 w-pdf-output-dir    pic x(256) value "output".
+       77 w-pdf-path          pic x(256).
+       77 w-print-supported   pic x value "N".
+          88 print-is-supported value "Y".
+
+       procedure division.
+       main.
+           accept w-doc-path from environment "DOC_OPEN_PRINT_FILE"
+              on exception continue end-accept
+           accept w-pdf-output-dir from environment "DOC_OPEN_PRINT_OUTDIR"
+              on exception continue end-accept
+
+           try
+             set w-jFile to jFile:>new(w-doc-path)
+             perform check-print-supported
+             if print-is-supported
+                Desktop:>getDesktop:>print(w-jFile)
+                display message "printed " w-doc-path
+             else
+      *> headless/batch run: no print service available, so render the
+      *> document to PDF and drop it in the output directory instead
+      *> of silently eating the print failure.
+                perform render-to-pdf
+             end-if
+           catch exception
+             display message exception-object:>getMessage()
+           end-try.
+           goback.
+
+       check-print-supported.
+           set w-print-supported to "N"
+           if Desktop:>isDesktopSupported()
+              set w-Desktop to Desktop:>getDesktop()
+              if w-Desktop:>isSupported(DesktopAction:>PRINT)
+                 set print-is-supported to true
+              end-if
+           end-if.
+
+       render-to-pdf.
+           set w-OPCPackage to OPCPackage:>open(w-jFile, OPCPackage:>READ_WRITE)
+           set w-XWPFDocument to XWPFDocument:>new(w-OPCPackage)
+
+           set w-pdfFile to jFile:>new(w-pdf-output-dir)
+           w-pdfFile:>mkdirs()
+           string function trim(w-pdf-output-dir) delimited by size
+                  "/" delimited by size
+                  w-jFile:>getName() delimited by size
+                  ".pdf" delimited by size
+                  into w-pdf-path
+           set w-pdfStream to jFileOutputStream:>new(w-pdf-path)
+
+           set w-PdfOptions to PdfOptions:>create()
+           PdfConverter:>getInstance:>convert(w-XWPFDocument, w-pdfStream, w-PdfOptions)
+           w-pdfStream:>close()
+           w-OPCPackage:>close()
+           display message "no print service available - rendered " w-pdf-path.
