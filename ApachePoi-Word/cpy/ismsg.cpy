@@ -13,7 +13,7 @@ is-extended-file-status.
        perform is-show-msg
     .
 is-show-msg.
-    move space to is-msg-1 is-msg-2 is-msg-3
+    move space to is-msg-2 is-msg-3
     evaluate is-msg-id
     when 10
        move "no more data."  to is-msg-1
@@ -27,6 +27,34 @@ is-show-msg.
        move "record not found." to is-msg-1
        move mb-warning-icon to is-icon-type
        move mb-ok to is-button-type
+    when 35
+       move "file not found." to is-msg-1
+       move mb-error-icon to is-icon-type
+       move mb-ok to is-button-type
+    when 37
+       move "file opened by another user." to is-msg-1
+       move mb-error-icon to is-icon-type
+       move mb-ok to is-button-type
+    when 38
+       move "file previously closed with lock; cannot reopen." to is-msg-1
+       move mb-error-icon to is-icon-type
+       move mb-ok to is-button-type
+    when 39
+       move "file attributes do not match the program's file description." to is-msg-1
+       move mb-error-icon to is-icon-type
+       move mb-ok to is-button-type
+    when 41
+       move "file is already open." to is-msg-1
+       move mb-warning-icon to is-icon-type
+       move mb-ok to is-button-type
+    when 42
+       move "file is not open." to is-msg-1
+       move mb-warning-icon to is-icon-type
+       move mb-ok to is-button-type
+    when 46
+       move "record no longer available; it was locked by another user." to is-msg-1
+       move mb-warning-icon to is-icon-type
+       move mb-ok to is-button-type
     when 101
        move "quit?" to is-msg-1
        move 4 to is-icon-type
@@ -63,7 +91,9 @@ is-show-msg.
        move "shell not found." to is-msg-1
        move mb-error-icon to is-icon-type
        move mb-ok to is-button-type
- *> user-defined message
+ *> user-defined message -- caller moves the text to is-msg-1 before
+ *> perform is-show-msg; left untouched here so it comes through
+ *> to is-message-box as given.
     when 901
        move mb-warning-icon to is-icon-type
        move mb-ok to is-button-type
