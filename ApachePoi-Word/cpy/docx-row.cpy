@@ -0,0 +1,8 @@
+      *>********************************************************************<*
+      *>***** Row layout for docx-table's exception list report. One   *****<*
+      *>***** input record becomes one table row.                      *****<*
+      *>********************************************************************<*
+       01  docx-input-record.
+           05 di-column-1          pic x(20).
+           05 di-column-2          pic x(40).
+           05 di-column-3          pic x(14).
