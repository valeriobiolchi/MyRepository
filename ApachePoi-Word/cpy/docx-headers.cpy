@@ -0,0 +1,9 @@
+      *>********************************************************************<*
+      *>***** Column headers for docx-table's exception list report.   *****<*
+      *>***** Working-storage (not file section) so the VALUE clauses  *****<*
+      *>***** below actually take effect at runtime.                   *****<*
+      *>********************************************************************<*
+       01  docx-table-headers.
+           05 dh-column-1          pic x(20) value "Exception ID".
+           05 dh-column-2          pic x(40) value "Description".
+           05 dh-column-3          pic x(14) value "Status".
