@@ -0,0 +1,40 @@
+      *>********************************************************************<*
+      *>***** Working-storage companion to ismsg.cpy. COPY this into   *****<*
+      *>***** WORKING-STORAGE SECTION of any program that COPYs        *****<*
+      *>***** ismsg.cpy into its PROCEDURE DIVISION.                   *****<*
+      *>********************************************************************<*
+
+      *> extended (two-field) file status, filled by the FILE STATUS
+      *> clause on the SELECT for whatever file is-extended-file-status
+      *> is reporting on.
+       01  extend-stat.
+           05 primary-error        pic 9(2).
+           05 secondary-error      pic 9(4).
+       01  text-message            pic x(60).
+       01  is-err-file             pic x(30).
+
+      *> message-box workspace used by is-show-msg / is-message-box
+       01  is-msg-id               pic 9(3).
+       01  is-msg-1                pic x(60).
+       01  is-msg-2                pic x(60).
+       01  is-msg-3                pic x(60).
+       01  is-full-len             pic 9(4) value 240.
+       01  is-msg-text             pic x(240).
+       01  is-length               pic 9(4) value 60.
+       01  is-text-ptr             pic 9(4).
+       01  is-size                 pic 9(4).
+       01  is-icon-type            pic 9(2).
+       01  is-button-type          pic 9(2).
+       01  is-default-button       pic 9(2) value 1.
+       01  is-return-value         pic 9(2).
+
+      *> icon/button/return-value constants used by is-show-msg; values
+      *> follow the runtime's MESSAGE BOX TYPE/ICON numbering.
+       77  mb-default-icon         pic 9(2) value 0.
+       77  mb-error-icon           pic 9(2) value 1.
+       77  mb-warning-icon         pic 9(2) value 2.
+       77  mb-ok                   pic 9(2) value 0.
+       77  mb-yes-no               pic 9(2) value 4.
+       77  mb-return-yes           pic 9(2) value 6.
+       77  mb-return-no            pic 9(2) value 7.
+       77  mb-return-ok            pic 9(2) value 1.
