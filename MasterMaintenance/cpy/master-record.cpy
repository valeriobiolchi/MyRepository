@@ -0,0 +1,9 @@
+      *>********************************************************************<*
+      *>***** Record layout for the reference-table master file        *****<*
+      *>***** maintained by master-maint.cbl.                          *****<*
+      *>********************************************************************<*
+       01  master-record.
+           05 mr-key               pic x(10).
+           05 mr-name               pic x(30).
+           05 mr-value              pic 9(8)v99.
+           05 mr-status             pic x(1).
