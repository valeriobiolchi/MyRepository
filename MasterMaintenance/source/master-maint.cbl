@@ -0,0 +1,243 @@
+       >>SOURCE FORMAT FREE
+       program-id. master-maint.
+
+       environment division.
+       input-output section.
+       file-control.
+           select master-file assign to "master.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is mr-key
+               file status is primary-error secondary-error.
+           select audit-file assign to "audit.log"
+               organization is line sequential
+               file status is ws-audit-status.
+
+       data division.
+       file section.
+       fd  master-file.
+       copy "master-record.cpy".
+
+       fd  audit-file.
+       01  audit-line          pic x(200).
+
+       working-storage section.
+       copy "ismsgws.cpy".
+
+       77  w-command           pic x value space.
+       77  w-search-key        pic x(10).
+       77  ws-master-eof       pic x value "N".
+           88 master-at-eof        value "Y".
+
+       77  ws-audit-status     pic xx.
+       77  w-audit-opened      pic x value "N".
+           88 audit-file-opened    value "Y".
+       77  w-audit-user        pic x(20).
+       77  w-audit-action      pic x(6).
+       01  mr-record-before.
+           05 mrb-name         pic x(30).
+           05 mrb-value        pic 9(8)v99.
+
+       procedure division.
+       main.
+           perform get-audit-user
+           perform open-master
+           perform until w-command = "Q"
+              perform show-menu
+              perform process-command
+           end-perform
+           perform close-master
+           perform close-audit-if-opened
+           stop run.
+
+       get-audit-user.
+           accept w-audit-user from environment "USER"
+              on exception
+                 accept w-audit-user from environment "USERNAME"
+                    on exception move "UNKNOWN" to w-audit-user
+                 end-accept
+           end-accept.
+
+       show-menu.
+           display " "
+           display "Master file maintenance -- B)rowse A)dd C)hange D)elete Q)uit"
+           display "Command: " with no advancing
+           accept w-command
+           move function upper-case(w-command) to w-command.
+
+       process-command.
+           evaluate w-command
+           when "B" perform browse-records
+           when "A" perform add-record
+           when "C" perform change-record
+           when "D" perform delete-record
+           when "Q" continue
+           when other
+              display "unrecognized command."
+           end-evaluate.
+
+       open-master.
+           open i-o master-file
+           if primary-error = "35"
+              open output master-file
+              close master-file
+              open i-o master-file
+           end-if
+           if primary-error not = "00"
+              move "MASTER" to is-err-file
+              perform is-extended-file-status
+           end-if.
+
+       close-master.
+           close master-file.
+
+       prompt-for-key.
+           display "key: " with no advancing
+           accept w-search-key
+           move w-search-key to mr-key.
+
+      *> browse: sequential scan forward from the given (or first) key
+       browse-records.
+           perform prompt-for-key
+           if mr-key = spaces
+              move low-values to mr-key
+           end-if
+           start master-file key is not less than mr-key
+              invalid key
+                 move "MASTER" to is-err-file
+                 perform is-extended-file-status
+              not invalid key
+                 move "N" to ws-master-eof
+                 perform until master-at-eof
+                    read master-file next record
+                       at end
+                          set master-at-eof to true
+                       not at end
+                          display mr-key " " mr-name " " mr-value " " mr-status
+                    end-read
+                 end-perform
+           end-start.
+
+      *> add: confirm (201), write, report duplicate key (22) or
+      *> success (301) through the shared is-show-msg message set
+       add-record.
+           perform prompt-for-key
+           display "name: " with no advancing
+           accept mr-name
+           display "value: " with no advancing
+           accept mr-value
+           move "A" to mr-status
+           move 201 to is-msg-id
+           perform is-show-msg
+           if is-return-value = mb-return-yes
+              write master-record
+                 invalid key
+                    move 22 to is-msg-id
+                    perform is-show-msg
+                 not invalid key
+                    move 301 to is-msg-id
+                    perform is-show-msg
+                    move "ADD" to w-audit-action
+                    move spaces to mr-record-before
+                    perform write-audit-record
+              end-write
+           end-if.
+
+      *> change: look the record up first (23 if not found), confirm
+      *> (202), rewrite, report success (302)
+       change-record.
+           perform prompt-for-key
+           read master-file
+              invalid key
+                 move 23 to is-msg-id
+                 perform is-show-msg
+              not invalid key
+                 move mr-name to mrb-name
+                 move mr-value to mrb-value
+                 display "name [" function trim(mr-name) "]: " with no advancing
+                 accept mr-name
+                 display "value [" mr-value "]: " with no advancing
+                 accept mr-value
+                 move 202 to is-msg-id
+                 perform is-show-msg
+                 if is-return-value = mb-return-yes
+                    rewrite master-record
+                       invalid key
+                          move 23 to is-msg-id
+                          perform is-show-msg
+                       not invalid key
+                          move 302 to is-msg-id
+                          perform is-show-msg
+                          move "CHANGE" to w-audit-action
+                          perform write-audit-record
+                    end-rewrite
+                 end-if
+           end-read.
+
+      *> delete: look the record up first (23 if not found), confirm
+      *> (203), delete, report success (303)
+       delete-record.
+           perform prompt-for-key
+           read master-file
+              invalid key
+                 move 23 to is-msg-id
+                 perform is-show-msg
+              not invalid key
+                 move mr-name to mrb-name
+                 move mr-value to mrb-value
+                 move 203 to is-msg-id
+                 perform is-show-msg
+                 if is-return-value = mb-return-yes
+                    delete master-file record
+                       invalid key
+                          move 23 to is-msg-id
+                          perform is-show-msg
+                       not invalid key
+                          move 303 to is-msg-id
+                          perform is-show-msg
+                          move "DELETE" to w-audit-action
+                          move spaces to mr-name
+                          move 0 to mr-value
+                          perform write-audit-record
+                    end-delete
+                 end-if
+           end-read.
+
+      *> one line per confirmed add/update/delete: who, when, what
+      *> action, which key, and the before/after values -- so a bad
+      *> reference record can be traced back to who changed it and when.
+       write-audit-record.
+           perform open-audit-if-needed
+           string function trim(w-audit-user) delimited by size
+                  "|" delimited by size
+                  function current-date delimited by size
+                  "|" delimited by size
+                  w-audit-action delimited by size
+                  "|" delimited by size
+                  mr-key delimited by size
+                  "|old-name=" delimited by size
+                  mrb-name delimited by size
+                  "|old-value=" delimited by size
+                  mrb-value delimited by size
+                  "|new-name=" delimited by size
+                  mr-name delimited by size
+                  "|new-value=" delimited by size
+                  mr-value delimited by size
+                  into audit-line
+           write audit-line.
+
+       open-audit-if-needed.
+           if not audit-file-opened
+              open extend audit-file
+              if ws-audit-status = "35"
+                 open output audit-file
+              end-if
+              set audit-file-opened to true
+           end-if.
+
+       close-audit-if-opened.
+           if audit-file-opened
+              close audit-file
+           end-if.
+
+       copy "ismsg.cpy".
