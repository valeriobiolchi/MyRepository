@@ -0,0 +1,185 @@
+       >>SOURCE FORMAT FREE
+       program-id. report-purge.
+
+      *>********************************************************************<*
+      *>***** Scheduled retention/purge job for the report output      *****<*
+      *>***** directories excel-sample and docx-table write into.      *****<*
+      *>***** Runs in PURGE_DRY_RUN (list-only) mode unless explicitly *****<*
+      *>***** told otherwise, since deleting generated reports is a    *****<*
+      *>***** one-way trip.                                            *****<*
+      *>********************************************************************<*
+
+       environment division.
+       configuration section.
+       repository.
+           class j-file as "java.io.File"
+           class j-system as "java.lang.System"
+           class j-calendar as "java.util.Calendar"
+           class j-gregorian as "java.util.GregorianCalendar"
+           class j-simpledateformat as "java.text.SimpleDateFormat"
+           .
+
+       data division.
+       working-storage section.
+
+      *> excel-sample archives one dated subdirectory per run under
+      *> PURGE_ARCHIVE_ROOT (archive/yyyymmdd/); docx-table writes a
+      *> single fixed-name file with no date stamp. Both are walked by
+      *> file age (lastModified), not by directory-listing, so this job
+      *> never needs to enumerate a Java array of File objects.
+       77 w-retention-days-x   pic x(4).
+       77 w-retention-days     pic 9(4) value 30.
+       77 w-lookback-days-x    pic x(4).
+       77 w-lookback-days      pic 9(4) value 730.
+       77 w-dry-run            pic x value "Y".
+          88 purge-dry-run     value "Y".
+          88 purge-live        value "N".
+       77 w-archive-root       pic x(64) value "archive".
+       77 w-word-file          pic x(128) value "sample-table.docx".
+       77 w-report-name        pic x(32) value "excel-sample".
+
+       77 w-now-millis         usage comp-2.
+       77 w-cutoff-millis      usage comp-2.
+       77 w-file-millis        usage comp-2.
+
+       77 w-day-offset         pic 9(4).
+       77 w-scan-date          pic x(8).
+       77 w-scan-dir           pic x(256).
+       77 w-candidate-path     pic x(256).
+       77 w-candidate-file     object reference j-file.
+       77 w-calendar           object reference j-gregorian.
+       77 w-simpledateformat   object reference j-simpledateformat.
+       77 w-purge-count        pic 9(6) value 0.
+       77 w-list-count         pic 9(6) value 0.
+       77 w-run-status         pic x(7) value "SUCCESS".
+
+       procedure division.
+       main.
+           perform get-purge-config
+           try
+              compute w-now-millis = j-system:>currentTimeMillis()
+              compute w-cutoff-millis =
+                 w-now-millis - (w-retention-days * 86400000)
+              set w-calendar to j-gregorian:>new()
+              set w-simpledateformat to j-simpledateformat:>new("yyyyMMdd")
+              perform purge-excel-archive
+              perform purge-word-file
+           catch exception
+              display message exception-object:>getMessage()
+              move "FAILED" to w-run-status
+           end-try
+           if purge-dry-run
+              display "report-purge (dry run): " w-list-count
+                 " file(s) would be removed, retention=" w-retention-days
+                 " day(s), status=" w-run-status
+           else
+              display "report-purge: " w-purge-count
+                 " file(s) removed, retention=" w-retention-days
+                 " day(s), status=" w-run-status
+           end-if
+           stop run.
+
+      *> PURGE_DRY_RUN defaults to "Y" (list-only) -- a maintainer has
+      *> to opt into PURGE_DRY_RUN=N before this program deletes
+      *> anything. PURGE_RETENTION_DAYS/PURGE_LOOKBACK_DAYS/
+      *> PURGE_ARCHIVE_ROOT/PURGE_WORD_FILE let the job be pointed at a
+      *> different window or output layout without a recompile.
+       get-purge-config.
+           accept w-retention-days-x from environment "PURGE_RETENTION_DAYS"
+              on exception move spaces to w-retention-days-x
+           end-accept
+           if function trim(w-retention-days-x) not = spaces
+              move function numval(w-retention-days-x) to w-retention-days
+           end-if
+
+           accept w-lookback-days-x from environment "PURGE_LOOKBACK_DAYS"
+              on exception move spaces to w-lookback-days-x
+           end-accept
+           if function trim(w-lookback-days-x) not = spaces
+              move function numval(w-lookback-days-x) to w-lookback-days
+           end-if
+
+           accept w-dry-run from environment "PURGE_DRY_RUN"
+              on exception move "Y" to w-dry-run
+           end-accept
+           move function upper-case(w-dry-run) to w-dry-run
+           if not purge-live
+              set purge-dry-run to true
+           end-if
+
+           accept w-archive-root from environment "PURGE_ARCHIVE_ROOT"
+              on exception move "archive" to w-archive-root
+           end-accept
+           if function trim(w-archive-root) = spaces
+              move "archive" to w-archive-root
+           end-if
+
+           accept w-word-file from environment "PURGE_WORD_FILE"
+              on exception move "sample-table.docx" to w-word-file
+           end-accept
+           if function trim(w-word-file) = spaces
+              move "sample-table.docx" to w-word-file
+           end-if.
+
+      *> walks backward one calendar day at a time from today, for up
+      *> to PURGE_LOOKBACK_DAYS, checking each archive/yyyymmdd/
+      *> directory excel-sample may have created for that run date.
+       purge-excel-archive.
+           perform varying w-day-offset from 0 by 1
+                 until w-day-offset > w-lookback-days
+              move w-simpledateformat:>format(w-calendar:>getTime())
+                 to w-scan-date
+              string function trim(w-archive-root) delimited by size
+                     "/" delimited by size
+                     w-scan-date delimited by size
+                     into w-scan-dir
+              perform check-excel-archive-files
+              w-calendar:>add(j-calendar:>DATE, -1)
+           end-perform.
+
+      *> excel-sample's build-archive-path always uses these three
+      *> extensions for a given report name -- no directory listing
+      *> needed, just probe the names we already know it writes.
+       check-excel-archive-files.
+           string w-scan-dir delimited by size
+                  "/" delimited by size
+                  function trim(w-report-name) delimited by size
+                  ".xlsx" delimited by size
+                  into w-candidate-path
+           perform purge-candidate-file
+
+           string w-scan-dir delimited by size
+                  "/" delimited by size
+                  function trim(w-report-name) delimited by size
+                  ".xls" delimited by size
+                  into w-candidate-path
+           perform purge-candidate-file
+
+           string w-scan-dir delimited by size
+                  "/" delimited by size
+                  function trim(w-report-name) delimited by size
+                  ".csv" delimited by size
+                  into w-candidate-path
+           perform purge-candidate-file.
+
+      *> docx-table has no date-stamped archive of its own yet, so its
+      *> single output file is aged off by its own lastModified time.
+       purge-word-file.
+           move w-word-file to w-candidate-path
+           perform purge-candidate-file.
+
+       purge-candidate-file.
+           set w-candidate-file to j-file:>new(function trim(w-candidate-path))
+           if w-candidate-file:>exists()
+              compute w-file-millis = w-candidate-file:>lastModified()
+              if w-file-millis < w-cutoff-millis
+                 if purge-dry-run
+                    display "WOULD PURGE: " function trim(w-candidate-path)
+                    add 1 to w-list-count
+                 else
+                    display "PURGING: " function trim(w-candidate-path)
+                    w-candidate-file:>delete()
+                    add 1 to w-purge-count
+                 end-if
+              end-if
+           end-if.
