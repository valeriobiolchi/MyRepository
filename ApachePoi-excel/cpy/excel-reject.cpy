@@ -0,0 +1,10 @@
+      *>********************************************************************<*
+      *>***** Reject record layout for read-excel intake validation.   *****<*
+      *>********************************************************************<*
+       01  excel-reject-record.
+           05 er-sheet-name       pic x(31).
+           05 er-row              pic 9(6).
+           05 er-column           pic 9(4).
+           05 er-reason-code      pic x(4).
+           05 er-reason-text      pic x(60).
+           05 er-cell-content     pic x(80).
