@@ -0,0 +1,19 @@
+      *>********************************************************************<*
+      *>***** Record layout for the excel-sample batch extract.        *****<*
+      *>***** One record in, one data row out on the generated sheet.  *****<*
+      *>********************************************************************<*
+       01  excel-input-record.
+           05 ei-label            pic x(10).
+           05 ei-amount1          pic 9(6)v999.
+           05 ei-amount2          pic 9(6)v999.
+           05 ei-entry-date       pic x(8).
+           05 ei-region           pic x(4).
+
+      *> optional trailer record, same length/layout slot as a data
+      *> record so it can ride along in the same file -- ei-label of
+      *> "TRAILER" marks the last record as a control total instead of
+      *> a data row.
+       01  excel-trailer-record redefines excel-input-record.
+           05 et-marker           pic x(10).
+           05 et-expected-count   pic 9(6).
+           05 filler              pic x(24).
