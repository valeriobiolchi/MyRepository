@@ -1,6 +1,7 @@
-       >>SOURCE FORMAT FREE 
+       >>SOURCE FORMAT FREE
        program-id. excel-sample.
 
+       environment division.
        configuration section.
        repository.
            class j-cell as "org.apache.poi.ss.usermodel.Cell"
@@ -22,10 +23,150 @@
            class j-input as "java.io.FileInputStream"
            class j-file as "java.io.File"                     
            class j-hssfdateutil as "org.apache.poi.hssf.usermodel.HSSFDateUtil"
-           class j-simpledateformat as "java.text.SimpleDateFormat"                                    
+           class j-simpledateformat as "java.text.SimpleDateFormat"
+           class j-formulaevaluator as "org.apache.poi.ss.usermodel.FormulaEvaluator"
+           class j-cellvalue as "org.apache.poi.ss.usermodel.CellValue"
+           class j-poifs as "org.apache.poi.poifs.filesystem.POIFSFileSystem"
+           class j-encryptioninfo as "org.apache.poi.poifs.crypt.EncryptionInfo"
+           class j-encryptionmode as "org.apache.poi.poifs.crypt.EncryptionMode"
+           class j-encryptor as "org.apache.poi.poifs.crypt.Encryptor"
+           class j-outputstream as "java.io.OutputStream"
+           class j-dataformat as "org.apache.poi.ss.usermodel.DataFormat"
+           class j-jsch as "com.jcraft.jsch.JSch"
+           class j-jschsession as "com.jcraft.jsch.Session"
+           class j-channelsftp as "com.jcraft.jsch.ChannelSftp"
+           class j-properties as "java.util.Properties"
+           class j-session as "javax.mail.Session"
+           class j-mimemessage as "javax.mail.internet.MimeMessage"
+           class j-internetaddress as "javax.mail.internet.InternetAddress"
+           class j-mimebodypart as "javax.mail.internet.MimeBodyPart"
+           class j-mimemultipart as "javax.mail.internet.MimeMultipart"
+           class j-filedatasource as "javax.activation.FileDataSource"
+           class j-datahandler as "javax.activation.DataHandler"
+           class j-transport as "javax.mail.Transport"
+           class j-recipienttype as "javax.mail.Message$RecipientType"
            .
 
+       input-output section.
+       file-control.
+           select excel-input-file assign to w-input-path
+               organization is sequential
+               file status is ws-input-status.
+           select csv-output-file assign to w-output-path
+               organization is line sequential
+               file status is ws-csv-status.
+           select excel-reject-file assign to w-reject-path
+               organization is line sequential
+               file status is ws-reject-status.
+           select summary-output-file assign to w-summary-path
+               organization is line sequential
+               file status is ws-summary-status.
+           select checkpoint-file assign to w-ckpt-path
+               organization is line sequential
+               file status is ws-ckpt-status.
+           select master-file assign to "master.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is mr-key
+               file status is primary-error secondary-error.
+
+       data division.
+       file section.
+       fd  excel-input-file.
+       copy "excel-input.cpy".
+
+       fd  csv-output-file.
+       01  csv-line                pic x(200).
+
+       fd  excel-reject-file.
+       copy "excel-reject.cpy".
+
+       fd  summary-output-file.
+       01  summary-line           pic x(200).
+
+       fd  checkpoint-file.
+       01  ckpt-line               pic x(20).
+
+       fd  master-file.
+       copy "master-record.cpy".
+
        working-storage section.
+       copy "ismsgws.cpy".
+
+       77 w-report-name        pic x(32) value "excel-sample".
+       77 w-archive-dir        pic x(64) value "archive".
+       77 w-run-date           pic x(8).
+       77 w-run-time           pic x(6).
+       77 w-archive-day-path   pic x(256).
+       77 w-archive-ext        pic x(6).
+       77 w-archive-probe      object reference j-file.
+       77 w-output-path        pic x any length.
+       77 w-xlsx-path          pic x(256).
+       77 w-xls-path           pic x(256).
+       77 w-csv-path           pic x(256).
+       77 w-archive-subdir     object reference j-file.
+       77 w-input-path         pic x(64) value "input/excel-extract.dat".
+       77 w-input-probe        object reference j-file.
+       77 ws-input-status      pic xx.
+       77 ws-csv-status        pic xx.
+       77 ws-reject-status     pic xx.
+       77 w-reject-path        pic x(256).
+       77 w-reject-count       int.
+       77 w-cell-valid         pic x value "Y".
+          88 cell-is-valid     value "Y".
+          88 cell-is-invalid   value "N".
+       77 w-reject-code        pic x(4).
+       77 w-reject-text        pic x(60).
+       77 w-evaluator          object reference j-formulaevaluator.
+       77 w-cellvalue          object reference j-cellvalue.
+       77 w-formula-stale      pic x value "N".
+          88 formula-is-stale  value "Y".
+       77 w-formula-cached     usage comp-2.
+       77 w-formula-live       usage comp-2.
+       77 w-formula-diff       usage comp-2.
+       77 ws-input-eof         pic x value "N".
+           88 input-at-eof          value "Y".
+           88 input-not-at-eof      value "N".
+       01 run-mode pic 9 value 0.
+          88 batch-mode  value 1.
+          88 demo-mode   value 0.
+       77 w-batch-row           int.
+
+      *> one sheet per region/department found in the batch extract,
+      *> built as the input is read instead of one run per region.
+       77 w-region-count        pic 9(4) value 0.
+       77 w-region-slot         pic 9(4).
+       77 w-region-max          pic 9(4) value 20.
+       01 region-table.
+          05 region-entry occurs 20 times indexed by region-idx.
+             10 rt-region        pic x(4).
+             10 rt-sheet         object reference j-sheet.
+             10 rt-row-count     pic 9(4) value 0.
+             10 rt-total1        pic 9(8)v999 value 0.
+             10 rt-total2        pic 9(8)v999 value 0.
+
+      *> workbook open-password / read-only sheet protection for
+      *> extracts that leave the building for an external partner;
+      *> blank (the default) means no protection is applied.
+       77 w-report-password     pic x(20).
+       77 w-password-set        pic x value "N".
+          88 password-is-set    value "Y".
+       77 w-poifs                object reference j-poifs.
+       77 w-encryptioninfo       object reference j-encryptioninfo.
+       77 w-encryptor            object reference j-encryptor.
+       77 w-cryptstream          object reference j-outputstream.
+
+      *> locale selects the date/number format pairs used by
+      *> create-common-styles -- US (m/d/yy, dot-decimal) is the
+      *> default; EU gives day/month ordering and comma-decimal.
+       77 w-locale              pic x(2) value "US".
+          88 locale-us          value "US".
+          88 locale-eu          value "EU".
+       77 w-date-fmt1           pic x(12).
+       77 w-date-fmt2           pic x(12).
+       77 w-number-fmt          pic x(20).
+       77 w-dataformat          object reference j-dataformat.
+       77 w-cellstyle5          object reference j-cellstyle.
        77 w-cell object reference j-cell.
        77 w-cellstyle1 object reference j-cellstyle.
        77 w-cellstyle2 object reference j-cellstyle.
@@ -49,10 +190,13 @@
        01 type-xls pic 9.
           88 xlsx value 1.
           88 xls value 2.
+          88 csv-type value 3.
        77 idx int.
        77 counter int.
 
        77 w-num pic 9(6)v999.
+       77 w-csv-amount pic zzzzz9.999.
+       77 w-csv-amount1-text pic x(11).
        
        77 num-sheets int.
        77 num-rows int.
@@ -60,185 +204,1084 @@
        77 num-cells int.
        77 cell-content pic x any length.
 
+      *> end-of-job summary so an unattended overnight run leaves
+      *> something to check besides scrollback.
+       77 w-total-sheets-written  pic 9(4) value 0.
+       77 w-total-rows-written    pic 9(6) value 0.
+       77 w-run-status            pic x(7) value "SUCCESS".
+       77 w-start-time            pic 9(8).
+       77 w-end-time              pic 9(8).
+       77 w-elapsed-secs          pic 9(6).
+       77 w-summary-path          pic x(256).
+       77 ws-summary-status       pic xx.
+
+      *> checkpoint/restart for read-excel's sheet/row scan -- a large
+      *> incoming workbook that abends partway through can resume from
+      *> the last completed row instead of rescanning from sheet 0.
+      *> One checkpoint file per source workbook (set in set-xlsx/
+      *> set-xls from that workbook's own path) so the xlsx and xls
+      *> passes never trample each other's progress marker.
+       77 w-ckpt-path             pic x(256) value spaces.
+       77 ws-ckpt-status          pic xx.
+       77 w-ckpt-sheet            pic 9(4) value 0.
+       77 w-ckpt-row              pic 9(8) value 0.
+       77 w-ckpt-probe            object reference j-file.
+
+      *> save-checkpoint is called after every row, but only actually
+      *> writes the checkpoint file every w-ckpt-interval rows -- an
+      *> OPEN/WRITE/CLOSE per row was real overhead against the large-
+      *> workbook case request 015 targets. Restart granularity is
+      *> coarser (up to an interval's worth of rows reprocessed) but a
+      *> clean finish still clears the checkpoint via clear-checkpoint,
+      *> so only an abend mid-interval is affected.
+       77 w-ckpt-interval         pic 9(4) value 500.
+       77 w-ckpt-counter          pic 9(4) value 0.
+
+      *> reconciliation against an optional trailer record's control
+      *> total -- a truncated transmission now raises a loud
+      *> discrepancy message instead of quietly looking like a normal
+      *> end-of-file. w-control-checked latches after the first
+      *> reconcile-control-total call so the same extract re-read for
+      *> each output format (xlsx/xls/csv) only reports once per run.
+       77 w-records-read          pic 9(6) value 0.
+       77 w-control-total         pic 9(6) value 0.
+       77 w-control-seen          pic x value "N".
+          88 control-total-present value "Y".
+       77 w-control-checked       pic x value "N".
+          88 control-already-checked value "Y".
+
+      *> bridges validated rows from an uploaded workbook straight into
+      *> the same keyed master file master-maint.cbl maintains. Only
+      *> the xlsx read-excel pass bridges (w-bridge-done latches right
+      *> after it) since the xlsx and xls passes read the same source
+      *> data -- bridging both would add or rewrite every row twice.
+       77 w-bridge-master         pic x value "N".
+          88 bridge-master-enabled value "Y".
+       77 w-bridge-done           pic x value "N".
+          88 bridge-already-done  value "Y".
+       77 w-master-opened         pic x value "N".
+          88 master-file-opened   value "Y".
+       77 w-row-valid             pic x value "Y".
+          88 row-is-valid         value "Y".
+          88 row-is-invalid       value "N".
+       77 w-bridge-key            pic x(10).
+       77 w-bridge-name           pic x(30).
+       77 w-bridge-value          pic 9(8)v99.
+       77 w-bridge-added          pic 9(6) value 0.
+       77 w-bridge-updated        pic 9(6) value 0.
+
+      *> batch-context logging -- reconcile-control-total, the master-
+      *> file open/bridge paths, and the region-table overflow guard
+      *> all run unattended, so they write a WARNING line to the
+      *> console/run-summary instead of going through is-show-msg's
+      *> modal message box (fine for master-maint.cbl's interactive
+      *> session, wrong for a nightly job with nobody there to click OK).
+       77 w-batch-msg             pic x(80).
+       77 w-warning-count         pic 9(4) value 0.
+
+      *> outbound distribution of the finished report -- DISTRIBUTE_METHOD
+      *> selects SFTP or EMAIL; blank/unset (the default) leaves delivery
+      *> a manual step exactly as before.
+       77 w-distribute-method     pic x(6) value spaces.
+          88 distribute-sftp      value "SFTP".
+          88 distribute-email     value "EMAIL".
+          88 distribute-none      value spaces.
+       77 w-sftp-host             pic x(64).
+       77 w-sftp-port             pic 9(5) value 22.
+       77 w-sftp-user             pic x(32).
+       77 w-sftp-password         pic x(32).
+       77 w-sftp-remote-path      pic x(128).
+       77 w-sftp-known-hosts      pic x(128).
+       77 w-email-to              pic x(128).
+       77 w-email-from            pic x(128).
+       77 w-smtp-host             pic x(64).
+       77 w-jsch                  object reference j-jsch.
+       77 w-jsch-session          object reference j-jschsession.
+       77 w-channel-sftp          object reference j-channelsftp.
+       77 w-mail-props            object reference j-properties.
+       77 w-mail-session          object reference j-session.
+       77 w-mail-message          object reference j-mimemessage.
+       77 w-mail-body             object reference j-mimebodypart.
+       77 w-mail-attachment       object reference j-mimebodypart.
+       77 w-mail-multipart        object reference j-mimemultipart.
+       77 w-mail-datasource       object reference j-filedatasource.
+
        procedure division.
        main.
-       
+
+           accept w-start-time from time
+           perform get-report-password.
+           perform get-report-locale.
+           perform get-distribute-config.
+           perform get-bridge-config.
+           perform detect-batch-mode.
+
            perform create-xlsx.
+           perform build-archive-path.
            perform write-excel.
-           display "execel-file.xlsx created".
+           display w-output-path " created".
+           perform distribute-report.
            display omitted.
            accept omitted.
-           
+
            perform create-xls.
+           perform build-archive-path.
+           perform write-excel.
+           display w-output-path " created".
+           perform distribute-report.
+           display omitted.
+
+           perform create-csv.
+           perform build-archive-path.
            perform write-excel.
-           display "execel-file.xls created".
+           display w-output-path " created".
+           perform distribute-report.
            display omitted.
                                  
+           perform open-master-if-needed.
+
            perform set-xlsx.
-           perform read-excel.      
-           display omitted.     
-           
+           perform read-excel.
+           display omitted.
+           set bridge-already-done to true.
+
            perform set-xls.
            perform read-excel.
-           
+
+           perform close-master-if-needed.
+
+           perform write-run-summary.
            stop run.
-           
-       create-xlsx.    
+
+      *> presence of EXCEL_REPORT_PASSWORD turns on both protections
+      *> below for this run; blank/unset means "no protection", same
+      *> as today's behavior.
+       get-report-password.
+           accept w-report-password from environment "EXCEL_REPORT_PASSWORD"
+              on exception move spaces to w-report-password
+           end-accept
+           if function trim(w-report-password) not = spaces
+              set password-is-set to true
+           end-if.
+
+      *> EXCEL_REPORT_LOCALE selects day/month ordering and decimal
+      *> style for our EU offices; anything other than EU (including
+      *> unset) keeps today's US formatting.
+       get-report-locale.
+           accept w-locale from environment "EXCEL_REPORT_LOCALE"
+              on exception move "US" to w-locale
+           end-accept
+           if not locale-eu
+              move "US" to w-locale
+           end-if.
+
+      *> DISTRIBUTE_METHOD of SFTP or EMAIL turns on outbound delivery of
+      *> each finished report and pulls in the host/recipient settings
+      *> that method needs; anything else (including unset) leaves
+      *> distribute-report a no-op, same as today's manual handoff.
+       get-distribute-config.
+           accept w-distribute-method from environment "DISTRIBUTE_METHOD"
+              on exception move spaces to w-distribute-method
+           end-accept
+           move function upper-case(function trim(w-distribute-method))
+              to w-distribute-method
+           if distribute-sftp
+              accept w-sftp-host from environment "DISTRIBUTE_SFTP_HOST"
+                 on exception move spaces to w-sftp-host
+              end-accept
+              accept w-sftp-user from environment "DISTRIBUTE_SFTP_USER"
+                 on exception move spaces to w-sftp-user
+              end-accept
+              accept w-sftp-password from environment "DISTRIBUTE_SFTP_PASSWORD"
+                 on exception move spaces to w-sftp-password
+              end-accept
+              accept w-sftp-remote-path from environment "DISTRIBUTE_SFTP_DIR"
+                 on exception move spaces to w-sftp-remote-path
+              end-accept
+              accept w-sftp-known-hosts from environment "DISTRIBUTE_SFTP_KNOWN_HOSTS"
+                 on exception move spaces to w-sftp-known-hosts
+              end-accept
+           end-if
+           if distribute-email
+              accept w-email-to from environment "DISTRIBUTE_EMAIL_TO"
+                 on exception move spaces to w-email-to
+              end-accept
+              accept w-email-from from environment "DISTRIBUTE_EMAIL_FROM"
+                 on exception move spaces to w-email-from
+              end-accept
+              accept w-smtp-host from environment "DISTRIBUTE_SMTP_HOST"
+                 on exception move spaces to w-smtp-host
+              end-accept
+           end-if.
+
+      *> sends the just-written report (w-output-path) out the door so
+      *> the daily xlsx/xls/csv files don't sit waiting for someone to
+      *> remember to attach and send them; a delivery failure is logged
+      *> like any other exception but does not fail the run, since the
+      *> file was already written successfully to the local archive.
+       distribute-report.
+           if not distribute-none
+              try
+                 evaluate true
+                 when distribute-sftp
+                    perform distribute-via-sftp
+                 when distribute-email
+                    perform distribute-via-email
+                 end-evaluate
+              catch exception
+                 display message exception-object:>getMessage()
+              end-try
+           end-if.
+
+       distribute-via-sftp.
+           set w-jsch to j-jsch:>new()
+           w-jsch:>setKnownHosts(function trim(w-sftp-known-hosts))
+           set w-jsch-session to w-jsch:>getSession(function trim(w-sftp-user),
+              function trim(w-sftp-host), w-sftp-port)
+           w-jsch-session:>setPassword(function trim(w-sftp-password))
+           w-jsch-session:>setConfig("StrictHostKeyChecking", "yes")
+           w-jsch-session:>connect()
+           set w-channel-sftp to w-jsch-session:>openChannel("sftp") as j-channelsftp
+           w-channel-sftp:>connect()
+           w-channel-sftp:>put(w-output-path, function trim(w-sftp-remote-path))
+           w-channel-sftp:>disconnect()
+           w-jsch-session:>disconnect().
+
+       distribute-via-email.
+           set w-mail-props to j-properties:>new()
+           w-mail-props:>put("mail.smtp.host", function trim(w-smtp-host))
+           set w-mail-session to j-session:>getDefaultInstance(w-mail-props)
+           set w-mail-message to j-mimemessage:>new(w-mail-session)
+           w-mail-message:>setFrom(j-internetaddress:>new(function trim(w-email-from)))
+           w-mail-message:>addRecipient(j-recipienttype:>TO,
+              j-internetaddress:>new(function trim(w-email-to)))
+           w-mail-message:>setSubject("Daily report: "
+              function trim(w-report-name))
+           set w-mail-body to j-mimebodypart:>new()
+           w-mail-body:>setText("See the attached report.")
+           set w-mail-multipart to j-mimemultipart:>new()
+           w-mail-multipart:>addBodyPart(w-mail-body)
+           set w-mail-attachment to j-mimebodypart:>new()
+           set w-mail-datasource to j-filedatasource:>new(w-output-path)
+           w-mail-attachment:>setDataHandler(j-datahandler:>new(w-mail-datasource))
+           w-mail-attachment:>setFileName(j-file:>new(w-output-path):>getName())
+           w-mail-multipart:>addBodyPart(w-mail-attachment)
+           w-mail-message:>setContent(w-mail-multipart)
+           j-transport:>send(w-mail-message).
+
+      *> EXCEL_BRIDGE_MASTER=Y turns on the read-excel companion mode
+      *> that loads validated rows into master-file; unset/anything
+      *> else leaves read-excel a display-only preview as before.
+       get-bridge-config.
+           accept w-bridge-master from environment "EXCEL_BRIDGE_MASTER"
+              on exception move "N" to w-bridge-master
+           end-accept
+           move function upper-case(w-bridge-master) to w-bridge-master.
+
+       open-master-if-needed.
+           if bridge-master-enabled
+              open i-o master-file
+              if primary-error = "35"
+                 open output master-file
+                 close master-file
+                 open i-o master-file
+              end-if
+              if primary-error not = "00"
+                 string "master-file open failed, status=" delimited by size
+                        primary-error delimited by size
+                        "/" delimited by size
+                        secondary-error delimited by size
+                        into w-batch-msg
+                 perform log-batch-message
+                 move "FAILED" to w-run-status
+                 move "N" to w-bridge-master
+              else
+                 set master-file-opened to true
+              end-if
+           end-if.
+
+       close-master-if-needed.
+           if master-file-opened
+              close master-file
+           end-if.
+
+      *> add-or-rewrite: a row whose key is already on the master file
+      *> is treated as a correction (rewrite); a new key is an add.
+      *> This runs unattended alongside every other read-excel row, so
+      *> anomalies (duplicate key on add, key gone on rewrite -- both
+      *> only possible if something else touched master.dat mid-run)
+      *> go to the same non-blocking batch log as the rest of this
+      *> paragraph's callers rather than master-maint.cbl's interactive
+      *> is-show-msg confirmation dialog.
+       bridge-master-row.
+           move w-bridge-key to mr-key
+           move w-bridge-name to mr-name
+           move w-bridge-value to mr-value
+           read master-file
+              invalid key
+                 move "A" to mr-status
+                 write master-record
+                    invalid key
+                       string "bridge: duplicate key on add, key="
+                              delimited by size
+                              mr-key delimited by size
+                              into w-batch-msg
+                       perform log-batch-message
+                    not invalid key
+                       add 1 to w-bridge-added
+                 end-write
+              not invalid key
+                 move "U" to mr-status
+                 rewrite master-record
+                    invalid key
+                       string "bridge: record not found on rewrite, key="
+                              delimited by size
+                              mr-key delimited by size
+                              into w-batch-msg
+                       perform log-batch-message
+                    not invalid key
+                       add 1 to w-bridge-updated
+                 end-rewrite
+           end-read.
+
+      *> non-interactive counterpart to is-show-msg for this program's
+      *> unattended batch paths -- writes to the console (captured by
+      *> whatever redirects an overnight run's output) and bumps the
+      *> warning count that write-run-summary reports at the end of
+      *> the run, instead of popping a modal message box nobody is
+      *> there to dismiss.
+       log-batch-message.
+           display "WARNING: " function trim(w-batch-msg)
+           add 1 to w-warning-count.
+
+       create-xlsx.
            set w-xssfworkbook to j-xssfworkbook:>new().
            set w-workbook to w-xssfworkbook.
            set xlsx to true.
 
-       create-xls.    
+       create-xls.
            set w-hssfworkbook to j-hssfworkbook:>new().
            set w-workbook to w-hssfworkbook.
            set xls to true.
-           
-       write-excel.    
-           try             
-             set w-sheet to w-workbook:>createSheet("sheet1")
-             set w-cellstyle1 to w-workbook:>createCellStyle()
-             set w-cellstyle2 to w-workbook:>createCellStyle()
-             set w-cellstyle3 to w-workbook:>createCellStyle()
-             w-cellstyle1:>setDataFormat(j-builtinformats:>getBuiltinFormat("m/d/yy") as short)
-             w-cellstyle2:>setDataFormat(j-builtinformats:>getBuiltinFormat("d-mmm-yy") as short)
-             set w-calendar to j-gregorian:>new()             
-             w-calendar:>set(1990,j-calendar:>APRIL,2)
-             set w-row to w-sheet:>createRow(0)
-             set w-cell to w-row:>createCell(0)
-             w-cell:>setCellValue(w-calendar)
-             w-cell:>setCellStyle(w-cellstyle1)
-      *> create the font and set the color on it applied on a particular cell
-             evaluate type-xls
-             when 1    
-                set w-xssffont to w-xssfworkbook:>createFont()
-                w-xssffont:>setFontHeightInPoints(18)
-                w-xssffont:>setFontName("Comic Sans Serif")
-                w-xssffont:>setItalic(true)
-                w-xssffont:>setColor(j-color:>GREEN:>getIndex())
-                w-cellstyle3:>setFont (w-xssffont)
-             when 2   
-                set w-hssffont to w-hssfworkbook:>createFont()
-                w-hssffont:>setFontHeightInPoints(18)
-                w-hssffont:>setFontName("Comic Sans Serif")
-                w-hssffont:>setItalic(true)
-                w-hssffont:>setColor(j-color:>GREEN:>getIndex())
-                w-cellstyle3:>setFont (w-hssffont)                
-             end-evaluate
-             set w-cell to w-row:>createCell(1)
-             w-cell:>setCellValue("string1")
-             w-cell:>setCellStyle(w-cellstyle3)
-             
-             set w-cell to w-row:>createCell(2)
-             move 1234.567 to w-num;;
-             w-cell:>setCellValue(w-num as double)
-                                       
-             set w-row to w-sheet:>createRow(1)
-             set w-cell to w-row:>createCell(0)
-             w-cell:>setCellValue("SALCA")
-             set w-cell to w-row:>createCell(1)
-
-      *> highlight all the cell of the second row                    
-             set w-cellstyle4 to w-workbook:>createCellStyle()
-             evaluate type-xls
-             when 1                 
-                set w-xssffont to null                          
-                set w-xssffont to w-xssfworkbook:>createFont()                                                                                      
-                w-xssffont:>setBold(true)
-                w-cellstyle4:>setFont(w-xssffont)
-                w-cellstyle2:>setFont(w-xssffont)
-             when 2
-                set w-hssffont to null    
-                set w-hssffont to w-hssfworkbook:>createFont()                      
-                w-hssffont:>setBold(true)
-                w-cellstyle4:>setFont(w-hssffont)  
-                w-cellstyle2:>setFont(w-hssffont)                        
-             end-evaluate   
-             set idx to w-row:>getLastCellNum()
-             perform varying counter from 0 by 1 until counter = idx
-                w-row:>getCell(counter):>setCellStyle(w-cellstyle4)
-             end-perform   
-             w-cell:>setCellValue(w-calendar)             
-             w-cell:>setCellStyle(w-cellstyle2)
-
-             set w-cell to w-row:>createCell(2)
-             move 9876.543 to w-num;;
-             w-cell:>setCellValue(w-num as double)
-
-                                                                 
-             evaluate type-xls
-             when 1
-                set w-output to j-output:>new(j-file:>new("excel-file.xlsx"))
-             when 2   
-                set w-output to j-output:>new(j-file:>new("excel-file.xls"))
-             end-evaluate
-                
-             w-workbook:>write(w-output)
-             w-output:>close()
-
-             
+
+       create-csv.
+           set csv-type to true.
+
+      *> build a dated archive path so reruns don't clobber earlier
+      *> runs of the same report on the same day: archive/yyyymmdd/<name>.<ext>.
+      *> If that plain path is already taken -- a second run of the
+      *> same report on the same day -- fall back to a path carrying
+      *> w-run-time (hhmmss, from w-start-time captured once at the
+      *> top of main) so the second run's output doesn't overwrite the
+      *> first. report-purge.cbl's age probe only knows the plain
+      *> name, so a same-day rerun's disambiguated file ages off by
+      *> hand rather than through that job -- see request 018/009 note
+      *> in IMPLEMENTATION_STATUS.md.
+       build-archive-path.
+           move function current-date(1:8) to w-run-date
+           move w-start-time(1:6) to w-run-time
+           string w-archive-dir delimited by size
+                  "/" delimited by size
+                  w-run-date delimited by size
+                  into w-archive-day-path
+           set w-archive-subdir to j-file:>new(w-archive-day-path)
+           w-archive-subdir:>mkdirs()
+           evaluate type-xls
+           when 1
+              move ".xlsx" to w-archive-ext
+              perform build-dated-path
+              move w-output-path to w-xlsx-path
+           when 2
+              move ".xls" to w-archive-ext
+              perform build-dated-path
+              move w-output-path to w-xls-path
+           when 3
+              move ".csv" to w-archive-ext
+              perform build-dated-path
+              move w-output-path to w-csv-path
+           end-evaluate
+           string w-archive-day-path delimited by size
+                  "/reject-" delimited by size
+                  function trim(w-report-name) delimited by size
+                  ".txt" delimited by size
+                  into w-reject-path
+           string w-archive-day-path delimited by size
+                  "/run-summary.log" delimited by size
+                  into w-summary-path.
+
+      *> plain archive/yyyymmdd/<name><ext> unless that path already
+      *> exists, in which case a -hhmmss disambiguator is inserted so a
+      *> same-day rerun doesn't clobber the first run's output.
+       build-dated-path.
+           string w-archive-day-path delimited by size
+                  "/" delimited by size
+                  function trim(w-report-name) delimited by size
+                  function trim(w-archive-ext) delimited by size
+                  into w-output-path
+           set w-archive-probe to j-file:>new(w-output-path)
+           if w-archive-probe:>exists()
+              string w-archive-day-path delimited by size
+                     "/" delimited by size
+                     function trim(w-report-name) delimited by size
+                     "-" delimited by size
+                     w-run-time delimited by size
+                     function trim(w-archive-ext) delimited by size
+                     into w-output-path
+           end-if.
+
+      *> one line appended to run-summary.log per batch run: sheets and
+      *> rows written across every format produced, rows rejected
+      *> during read-excel, elapsed time, and final status -- so an
+      *> unattended overnight run leaves something to check besides
+      *> scrollback.
+       write-run-summary.
+           accept w-end-time from time
+           compute w-elapsed-secs =
+              function abs((w-end-time / 100) - (w-start-time / 100))
+           open extend summary-output-file
+           if ws-summary-status = "35"
+              open output summary-output-file
+           end-if
+           string function trim(w-report-name) delimited by size
+                  " " delimited by size
+                  w-run-date delimited by size
+                  " sheets=" delimited by size
+                  w-total-sheets-written delimited by size
+                  " rows=" delimited by size
+                  w-total-rows-written delimited by size
+                  " rejected=" delimited by size
+                  w-reject-count delimited by size
+                  " warnings=" delimited by size
+                  w-warning-count delimited by size
+                  " elapsed-secs=" delimited by size
+                  w-elapsed-secs delimited by size
+                  " status=" delimited by size
+                  w-run-status delimited by size
+                  into summary-line
+           write summary-line
+           close summary-output-file.
+
+       write-excel.
+           if csv-type
+              perform write-csv
+           else
+              perform write-excel-workbook
+           end-if.
+
+       write-excel-workbook.
+           try
+             perform create-common-styles
+             if batch-mode
+                perform write-excel-batch-rows
+             else
+                perform write-excel-demo-rows
+             end-if
+
+             perform protect-sheets-if-configured
+
+             if xlsx and password-is-set
+                perform write-encrypted-xlsx
+             else
+                set w-output to j-output:>new(j-file:>new(w-output-path))
+                w-workbook:>write(w-output)
+                w-output:>close()
+             end-if
 
            catch exception
              display message exception-object:>getMessage()
+             move "FAILED" to w-run-status
            end-try.
+
+      *> read-only sheet protection, applied to every sheet on the
+      *> workbook (including the per-region sheets from request 011)
+      *> so a protected extract can't be edited without the shared
+      *> password, on either the xlsx or xls path.
+       protect-sheets-if-configured.
+           if password-is-set
+              set num-sheets to w-workbook:>getNumberOfSheets()
+              perform varying idx from 0 by 1 until idx >= num-sheets
+                 set w-sheet to w-workbook:>getSheetAt(idx)
+                 w-sheet:>protectSheet(function trim(w-report-password))
+              end-perform
+           end-if.
+
+      *> full workbook open-password via POI's agile encryption --
+      *> only meaningful for the OOXML (xlsx) container; the plain
+      *> BIFF8 (.xls) path only gets the sheet-level protection above.
+       write-encrypted-xlsx.
+           set w-poifs to j-poifs:>new()
+           set w-encryptioninfo to j-encryptioninfo:>new(j-encryptionmode:>agile)
+           set w-encryptor to w-encryptioninfo:>getEncryptor()
+           w-encryptor:>confirmPassword(function trim(w-report-password))
+           set w-cryptstream to w-encryptor:>getDataStream(w-poifs)
+           w-workbook:>write(w-cryptstream)
+           w-cryptstream:>close()
+           set w-output to j-output:>new(j-file:>new(w-output-path))
+           w-poifs:>writeFilesystem(w-output)
+           w-output:>close().
+
+      *> plain delimited text for downstream offices with nothing that
+      *> opens an Excel workbook; same rows write-excel-batch-rows would
+      *> have put on a sheet, one comma-separated line per row.
+       write-csv.
+           open output csv-output-file
+           if batch-mode
+              move 0 to w-batch-row
+              move 0 to w-records-read
+              move "N" to w-control-seen
+              move "N" to ws-input-eof
+              open input excel-input-file
+              perform until input-at-eof
+                 read excel-input-file
+                    at end
+                       set input-at-eof to true
+                    not at end
+                       if function trim(et-marker) = "TRAILER"
+                          move et-expected-count to w-control-total
+                          set control-total-present to true
+                       else
+                          move ei-amount1 to w-csv-amount
+                          move function trim(w-csv-amount) to w-csv-amount1-text
+                          move ei-amount2 to w-csv-amount
+                          string function trim(ei-label) delimited by size
+                                 "," delimited by size
+                                 ei-entry-date delimited by size
+                                 "," delimited by size
+                                 function trim(w-csv-amount1-text) delimited by size
+                                 "," delimited by size
+                                 function trim(w-csv-amount) delimited by size
+                                 into csv-line
+                          write csv-line
+                          add 1 to w-batch-row
+                          add 1 to w-records-read
+                       end-if
+                 end-read
+              end-perform
+              close excel-input-file
+              add w-batch-row to w-total-rows-written
+              perform reconcile-control-total
+           else
+              string "SALCA,19900402,1234.567,9876.543" delimited by size
+                     into csv-line
+              write csv-line
+              add 1 to w-total-rows-written
+           end-if
+           close csv-output-file.
+
+      *> styles shared by the demo rows and the batch rows: cellstyle1/2
+      *> are the two date formats, cellstyle3 is the italic/green title
+      *> font, cellstyle4 is the bold highlight used on the summary row
+      *> and (request 005) the totals row.
+       create-common-styles.
+           evaluate true
+           when locale-eu
+              move "d/m/yy" to w-date-fmt1
+              move "d-mmm-yy" to w-date-fmt2
+              move "[$-407]#,##0.00" to w-number-fmt
+           when other
+              move "m/d/yy" to w-date-fmt1
+              move "d-mmm-yy" to w-date-fmt2
+              move "#,##0.00" to w-number-fmt
+           end-evaluate
+      *> the [$-407] (German) locale tag forces comma-decimal,
+      *> dot-thousands rendering regardless of the viewer's own Excel
+      *> locale, so an EU extract always shows "1.234,56" even if it's
+      *> opened on a US workstation.
+           set w-creationhelper to w-workbook:>getCreationHelper()
+           set w-dataformat to w-creationhelper:>createDataFormat()
+           set w-cellstyle1 to w-workbook:>createCellStyle()
+           set w-cellstyle2 to w-workbook:>createCellStyle()
+           set w-cellstyle3 to w-workbook:>createCellStyle()
+           set w-cellstyle5 to w-workbook:>createCellStyle()
+           w-cellstyle1:>setDataFormat(w-dataformat:>getFormat(function trim(w-date-fmt1)))
+           w-cellstyle2:>setDataFormat(w-dataformat:>getFormat(function trim(w-date-fmt2)))
+           w-cellstyle5:>setDataFormat(w-dataformat:>getFormat(function trim(w-number-fmt)))
+           evaluate type-xls
+           when 1
+              set w-xssffont to w-xssfworkbook:>createFont()
+              w-xssffont:>setFontHeightInPoints(18)
+              w-xssffont:>setFontName("Comic Sans Serif")
+              w-xssffont:>setItalic(true)
+              w-xssffont:>setColor(j-color:>GREEN:>getIndex())
+              w-cellstyle3:>setFont (w-xssffont)
+              set w-xssffont to null
+              set w-xssffont to w-xssfworkbook:>createFont()
+              w-xssffont:>setBold(true)
+              set w-cellstyle4 to w-workbook:>createCellStyle()
+              w-cellstyle4:>setFont(w-xssffont)
+              w-cellstyle4:>setDataFormat(w-dataformat:>getFormat(function trim(w-number-fmt)))
+           when 2
+              set w-hssffont to w-hssfworkbook:>createFont()
+              w-hssffont:>setFontHeightInPoints(18)
+              w-hssffont:>setFontName("Comic Sans Serif")
+              w-hssffont:>setItalic(true)
+              w-hssffont:>setColor(j-color:>GREEN:>getIndex())
+              w-cellstyle3:>setFont (w-hssffont)
+              set w-hssffont to null
+              set w-hssffont to w-hssfworkbook:>createFont()
+              w-hssffont:>setBold(true)
+              set w-cellstyle4 to w-workbook:>createCellStyle()
+              w-cellstyle4:>setFont(w-hssffont)
+              w-cellstyle4:>setDataFormat(w-dataformat:>getFormat(function trim(w-number-fmt)))
+           end-evaluate.
+
+       write-excel-demo-rows.
+           set w-sheet to w-workbook:>createSheet("sheet1")
+           set w-calendar to j-gregorian:>new()
+           w-calendar:>set(1990,j-calendar:>APRIL,2)
+           set w-row to w-sheet:>createRow(0)
+           set w-cell to w-row:>createCell(0)
+           w-cell:>setCellValue(w-calendar)
+           w-cell:>setCellStyle(w-cellstyle1)
+           set w-cell to w-row:>createCell(1)
+           w-cell:>setCellValue("string1")
+           w-cell:>setCellStyle(w-cellstyle3)
+
+           set w-cell to w-row:>createCell(2)
+           move 1234.567 to w-num;;
+           w-cell:>setCellValue(w-num as double)
+           w-cell:>setCellStyle(w-cellstyle5)
+
+           set w-row to w-sheet:>createRow(1)
+           set w-cell to w-row:>createCell(0)
+           w-cell:>setCellValue("SALCA")
+           set w-cell to w-row:>createCell(1)
+
+      *> highlight all the cell of the second row
+           set idx to w-row:>getLastCellNum()
+           perform varying counter from 0 by 1 until counter = idx
+              w-row:>getCell(counter):>setCellStyle(w-cellstyle4)
+           end-perform
+           w-cellstyle2:>setFont(w-cellstyle4:>getFont(w-workbook))
+           w-cell:>setCellValue(w-calendar)
+           w-cell:>setCellStyle(w-cellstyle2)
+
+           set w-cell to w-row:>createCell(2)
+           move 9876.543 to w-num;;
+           w-cell:>setCellValue(w-num as double)
+           w-cell:>setCellStyle(w-cellstyle5)
+
+      *> totals row: sum of the one numeric column the demo sheet has.
+      *> Column 1 gets a blank styled cell too -- read-excel's scan
+      *> calls getCell() on every column up to getPhysicalNumberOfCells,
+      *> and a gap there comes back null.
+           set w-row to w-sheet:>createRow(2)
+           set w-cell to w-row:>createCell(0)
+           w-cell:>setCellValue("TOTAL")
+           w-cell:>setCellStyle(w-cellstyle4)
+           set w-cell to w-row:>createCell(1)
+           w-cell:>setCellStyle(w-cellstyle4)
+           set w-cell to w-row:>createCell(2)
+           move 1234.567 to w-num
+           add 9876.543 to w-num
+           w-cell:>setCellValue(w-num as double)
+           w-cell:>setCellStyle(w-cellstyle4)
+
+           add 1 to w-total-sheets-written
+           add 3 to w-total-rows-written.
+
+      *> batch mode: one output row per input record instead of the two
+      *> fixed demo rows, using the excel-input.cpy layout. Records are
+      *> grouped onto one sheet per ei-region, each with its own
+      *> running totals row, so a rollup comes back as one workbook
+      *> with a tab per region instead of one run per region.
+       write-excel-batch-rows.
+           move 0 to w-region-count
+           move 0 to w-records-read
+           move "N" to w-control-seen
+           move "N" to ws-input-eof
+           open input excel-input-file
+           perform until input-at-eof
+              read excel-input-file
+                 at end
+                    set input-at-eof to true
+                 not at end
+                    if function trim(et-marker) = "TRAILER"
+                       move et-expected-count to w-control-total
+                       set control-total-present to true
+                    else
+                       add 1 to w-records-read
+                       perform find-or-create-region-slot
+                       if w-region-slot not = 0
+                          perform write-excel-batch-row
+                       end-if
+                    end-if
+              end-read
+           end-perform
+           close excel-input-file
+           perform varying region-idx from 1 by 1 until region-idx > w-region-count
+              perform write-excel-batch-totals-row
+              add rt-row-count(region-idx) to w-total-rows-written
+              add 1 to w-total-rows-written
+           end-perform
+           add w-region-count to w-total-sheets-written
+           perform reconcile-control-total.
+
+      *> raises a distinct discrepancy warning when a trailer's control
+      *> total doesn't match what was actually read, instead of the
+      *> shortfall just looking like a normal end-of-file. The same
+      *> input extract is re-read once per output format (xlsx/xls/
+      *> csv), so w-control-checked latches after the first call --
+      *> otherwise one truncated transmission would report itself
+      *> three times in one run.
+       reconcile-control-total.
+           if not control-already-checked
+              if control-total-present and w-records-read not = w-control-total
+                 string "control total mismatch: expected " delimited by size
+                        w-control-total delimited by size
+                        ", processed " delimited by size
+                        w-records-read delimited by size
+                        into w-batch-msg
+                 perform log-batch-message
+                 move "FAILED" to w-run-status
+              end-if
+              set control-already-checked to true
+           end-if.
+
+      *> one sheet per distinct ei-region, created the first time that
+      *> region is seen in the extract, up to the region-table's fixed
+      *> 20-slot capacity -- a 21st distinct region logs a warning and
+      *> its rows are skipped instead of indexing past the table.
+       find-or-create-region-slot.
+           move 0 to w-region-slot
+           perform varying region-idx from 1 by 1 until region-idx > w-region-count
+              if rt-region(region-idx) = ei-region
+                 move region-idx to w-region-slot
+              end-if
+           end-perform
+           if w-region-slot = 0
+              if w-region-count >= w-region-max
+                 string "region table full (max " delimited by size
+                        w-region-max delimited by size
+                        "), dropping rows for region=" delimited by size
+                        ei-region delimited by size
+                        into w-batch-msg
+                 perform log-batch-message
+              else
+                 add 1 to w-region-count
+                 move w-region-count to w-region-slot
+                 move ei-region to rt-region(w-region-slot)
+                 set rt-sheet(w-region-slot) to w-workbook:>createSheet(function trim(ei-region))
+                 move 0 to rt-row-count(w-region-slot)
+                 move 0 to rt-total1(w-region-slot)
+                 move 0 to rt-total2(w-region-slot)
+              end-if
+           end-if.
+
+       write-excel-batch-row.
+           set w-sheet to rt-sheet(w-region-slot)
+           set w-row to w-sheet:>createRow(rt-row-count(w-region-slot))
+
+           set w-cell to w-row:>createCell(0)
+           w-cell:>setCellValue(function trim(ei-label))
+
+           set w-calendar2 to j-gregorian:>new()
+           w-calendar2:>set(function numval(ei-entry-date(1:4)) as int,
+                             function numval(ei-entry-date(5:2)) as int - 1,
+                             function numval(ei-entry-date(7:2)) as int)
+           set w-cell to w-row:>createCell(1)
+           w-cell:>setCellValue(w-calendar2)
+           w-cell:>setCellStyle(w-cellstyle1)
+
+           set w-cell to w-row:>createCell(2)
+           move ei-amount1 to w-num
+           w-cell:>setCellValue(w-num as double)
+           w-cell:>setCellStyle(w-cellstyle5)
+
+           set w-cell to w-row:>createCell(3)
+           move ei-amount2 to w-num
+           w-cell:>setCellValue(w-num as double)
+           w-cell:>setCellStyle(w-cellstyle5)
+
+           add ei-amount1 to rt-total1(w-region-slot)
+           add ei-amount2 to rt-total2(w-region-slot)
+           add 1 to rt-row-count(w-region-slot).
+
+      *> column 1 (the date column on a data row) gets a blank styled
+      *> cell here too, same reason as write-excel-demo-rows' totals
+      *> row above -- read-excel's getCell() loop treats a skipped
+      *> column index as null, not simply a blank cell.
+       write-excel-batch-totals-row.
+           set w-sheet to rt-sheet(region-idx)
+           set w-row to w-sheet:>createRow(rt-row-count(region-idx))
+           set w-cell to w-row:>createCell(0)
+           w-cell:>setCellValue("TOTAL")
+           w-cell:>setCellStyle(w-cellstyle4)
+
+           set w-cell to w-row:>createCell(1)
+           w-cell:>setCellStyle(w-cellstyle4)
+
+           set w-cell to w-row:>createCell(2)
+           move rt-total1(region-idx) to w-num
+           w-cell:>setCellValue(w-num as double)
+           w-cell:>setCellStyle(w-cellstyle4)
+
+           set w-cell to w-row:>createCell(3)
+           move rt-total2(region-idx) to w-num
+           w-cell:>setCellValue(w-num as double)
+           w-cell:>setCellStyle(w-cellstyle4).
+
+      *> presence of the configured input extract decides demo vs batch
+      *> so the nightly job can drop a file in place with no switch to
+      *> flip and the interactive demo still runs with nothing present.
+       detect-batch-mode.
+           set w-input-probe to j-file:>new(w-input-path)
+           if w-input-probe:>exists()
+              set batch-mode to true
+           else
+              set demo-mode to true
+           end-if.
            
-       set-xlsx.    
+       set-xlsx.
+           string function trim(w-xlsx-path) delimited by size
+                  ".ckpt" delimited by size
+                  into w-ckpt-path
            try
-              set w-workbook to j-xssfworkbook:>new(j-file:>new("excel-file.xlsx"))
+              set w-workbook to j-xssfworkbook:>new(j-file:>new(w-xlsx-path))
               display "READING XLSX"
            catch exception
-              display message exception-object:>getMessage()           
-           end-try.   
-           
-       set-xls.    
+              display message exception-object:>getMessage()
+           end-try.
+
+       set-xls.
+           string function trim(w-xls-path) delimited by size
+                  ".ckpt" delimited by size
+                  into w-ckpt-path
            try
-              set w-workbook to j-hssfworkbook:>new(j-input:>new("excel-file.xls"))
+              set w-workbook to j-hssfworkbook:>new(j-input:>new(w-xls-path))
               display "READING XLS"
            catch exception
-              display message exception-object:>getMessage()           
-           end-try.   
+              display message exception-object:>getMessage()
+           end-try.
                       
-       read-excel.  
+       read-excel.
+           perform open-reject-file
+           perform load-checkpoint
            try
-              |set w-workbook to j-xssfworkbook:>new(j-file:>new("excel-file.xlsx"))
-              |set w-workbook to j-hssfworkbook:>new(j-input:>new("excel-file.xls"))
               display "Data dump:"
+              set w-evaluator to w-workbook:>getCreationHelper():>createFormulaEvaluator()
               set num-sheets to w-workbook:>getNumberOfSheets()
-              perform varying idx from 0 by 1 until idx >= num-sheets
+              if w-ckpt-sheet >= num-sheets
+                 move 0 to w-ckpt-sheet
+                 move 0 to w-ckpt-row
+              end-if
+              perform varying idx from w-ckpt-sheet by 1 until idx >= num-sheets
                  set w-sheet to w-workbook:>getSheetAt(idx)
                  set num-rows to w-sheet:>getPhysicalNumberOfRows
-                 display "Sheet " idx ' "' w-workbook:>getSheetName(idx) '"' 
+                 display "Sheet " idx ' "' w-workbook:>getSheetName(idx) '"'
                         " has " num-rows " row(s)."
-                 perform varying row from 0 by 1 until row >= num-rows       
-                    set w-row to w-sheet:>getRow(row)
-                    if w-row not = null
-                       set num-cells to w-row:>getPhysicalNumberOfCells()
-                       display omitted
-                       display "ROW " w-row:>getRowNum() " has " 
-                               num-cells " cell(s)."
-                       perform varying counter from 0 by 1 until counter >= num-cells
-                          set w-cell to w-row:>getCell(counter)
-                          display "CELL col=" w-cell:>getColumnIndex()
-                          evaluate w-cell:>getCellType()
-                          when w-cell:>CELL_TYPE_FORMULA
-                               set cell-content to w-cell:>getCellFormula()                                
-                          when w-cell:>CELL_TYPE_NUMERIC                    
-                               if j-hssfdateutil:>isCellDateFormatted(w-cell)
-                                  set w-simpledateformat to j-simpledateformat:>new("MM/dd/yyyy")
-                                  set cell-content to w-simpledateformat:>format(w-cell:>getDateCellValue())                                  
-                               else   
-                                  set cell-content to w-cell:>getNumericCellValue()                                  
-                               end-if   
-                          when w-cell:>CELL_TYPE_STRING
-                               set cell-content to w-cell:>getStringCellValue()                               
-                           end-evaluate
-                           display "CELL col=" w-cell:>getColumnIndex() " VALUE=" cell-content
-                       end-perform
+                 perform varying row from 0 by 1 until row >= num-rows
+                    if idx = w-ckpt-sheet and row <= w-ckpt-row
+                       continue
+                    else
+                       set w-row to w-sheet:>getRow(row)
+                       if w-row not = null
+                          set num-cells to w-row:>getPhysicalNumberOfCells()
+                          set row-is-valid to true
+                          move spaces to w-bridge-key w-bridge-name
+                          move 0 to w-bridge-value
+                          display omitted
+                          display "ROW " w-row:>getRowNum() " has "
+                                  num-cells " cell(s)."
+                          perform varying counter from 0 by 1 until counter >= num-cells
+                             set w-cell to w-row:>getCell(counter)
+                             if w-cell = null
+                      *> getCell() returns null for a skipped column
+                      *> index (e.g. a blank cell no value was ever
+                      *> set on) rather than an empty Cell object.
+                      *> Column 0 is the required bridge key, so a
+                      *> missing Cell there is rejected the same way
+                      *> validate-cell rejects a present-but-empty
+                      *> one; other missing columns are just blank.
+                                set cell-content to spaces
+                                if counter = 0
+                                   move "R01" to w-reject-code
+                                   move "required cell is blank" to w-reject-text
+                                   perform write-reject-record
+                                   set row-is-invalid to true
+                                   display "CELL col=" counter
+                                           " REJECTED reason=" w-reject-code
+                                else
+                                   display "CELL col=" counter " VALUE=<blank>"
+                                end-if
+                             else
+                                evaluate w-cell:>getCellType()
+                                when w-cell:>CELL_TYPE_FORMULA
+                                     set cell-content to w-cell:>getCellFormula()
+                                     perform check-formula-stale
+                                when w-cell:>CELL_TYPE_NUMERIC
+                                     if j-hssfdateutil:>isCellDateFormatted(w-cell)
+                                        set w-simpledateformat to j-simpledateformat:>new("MM/dd/yyyy")
+                                        set cell-content to w-simpledateformat:>format(w-cell:>getDateCellValue())
+                                     else
+                                        set cell-content to w-cell:>getNumericCellValue()
+                                     end-if
+                                when w-cell:>CELL_TYPE_STRING
+                                     set cell-content to w-cell:>getStringCellValue()
+                                when w-cell:>CELL_TYPE_BLANK
+                                     set cell-content to spaces
+                                when other
+                                     set cell-content to spaces
+                                end-evaluate
+                                perform validate-cell
+                                if cell-is-invalid
+                                   perform write-reject-record
+                                   set row-is-invalid to true
+                                   display "CELL col=" w-cell:>getColumnIndex()
+                                           " REJECTED reason=" w-reject-code
+                                else
+                                   display "CELL col=" w-cell:>getColumnIndex() " VALUE=" cell-content
+                                   if counter = 0
+                                      move cell-content to w-bridge-key
+                                      move cell-content to w-bridge-name
+                                   end-if
+                                   if counter = 2
+                                      and w-cell:>getCellType() = w-cell:>CELL_TYPE_NUMERIC
+                                      move w-cell:>getNumericCellValue() to w-bridge-value
+                                   end-if
+                                end-if
+                             end-if
+                          end-perform
+                          if bridge-master-enabled and not bridge-already-done
+                             and row-is-valid and num-cells > 0
+                             perform bridge-master-row
+                          end-if
+                       end-if
+                       perform save-checkpoint
                     end-if
                  end-perform
-              end-perform                                                                                           
+              end-perform
+              perform clear-checkpoint
            catch exception
-              display message exception-object:>getMessage()           
+              display message exception-object:>getMessage()
+              move "FAILED" to w-run-status
            end-try.
-         
-           continue.
-          
+           perform close-reject-file.
+
+      *> read any checkpoint left by a prior, incomplete run of this
+      *> paragraph; a missing or out-of-range checkpoint just starts
+      *> the scan from sheet 0, row 0 as before.
+       load-checkpoint.
+           move 0 to w-ckpt-sheet
+           move 0 to w-ckpt-row
+           move 0 to w-ckpt-counter
+           set w-ckpt-probe to j-file:>new(w-ckpt-path)
+           if w-ckpt-probe:>exists()
+              open input checkpoint-file
+              read checkpoint-file
+                 at end
+                    continue
+                 not at end
+                    move function numval(ckpt-line(1:4)) to w-ckpt-sheet
+                    move function numval(ckpt-line(6:8)) to w-ckpt-row
+              end-read
+              close checkpoint-file
+           end-if.
+
+      *> called after every row but only actually written every
+      *> w-ckpt-interval rows (see the working-storage note above) so
+      *> a restart resumes at or before the next unprocessed row
+      *> without an OPEN/WRITE/CLOSE per row.
+       save-checkpoint.
+           move idx to w-ckpt-sheet
+           move row to w-ckpt-row
+           add 1 to w-ckpt-counter
+           if w-ckpt-counter >= w-ckpt-interval
+              move 0 to w-ckpt-counter
+              open output checkpoint-file
+              string w-ckpt-sheet delimited by size
+                     " " delimited by size
+                     w-ckpt-row delimited by size
+                     into ckpt-line
+              write ckpt-line
+              close checkpoint-file
+           end-if.
+
+      *> a clean finish means there's nothing left to resume from.
+       clear-checkpoint.
+           set w-ckpt-probe to j-file:>new(w-ckpt-path)
+           if w-ckpt-probe:>exists()
+              w-ckpt-probe:>delete()
+           end-if.
+
+      *> evaluate the formula with POI's FormulaEvaluator and compare the
+      *> freshly computed number against the value the workbook cached
+      *> when it was last saved. A mismatch means the sheet was hand
+      *> edited after the formulas were calculated and never recalced.
+       check-formula-stale.
+           set w-formula-stale to "N"
+           if w-cell:>getCachedFormulaResultType() = w-cell:>CELL_TYPE_NUMERIC
+              move w-cell:>getNumericCellValue() to w-formula-cached
+              set w-cellvalue to w-evaluator:>evaluate(w-cell)
+              move w-cellvalue:>getNumberValue() to w-formula-live
+              compute w-formula-diff = function abs(w-formula-cached - w-formula-live)
+              if w-formula-diff > 0.0001
+                 set formula-is-stale to true
+              end-if
+           end-if.
+
+      *> intake validation applied to every cell read from an uploaded
+      *> workbook: blank required cells, numeric values outside the
+      *> expected range, and date-as-text cells that won't parse.
+       validate-cell.
+           set cell-is-valid to true
+           move spaces to w-reject-code w-reject-text
+           if counter = 0 and cell-content = spaces
+              set cell-is-invalid to true
+              move "R01" to w-reject-code
+              move "required cell is blank" to w-reject-text
+           end-if
+           if cell-is-valid
+              and w-cell:>getCellType() = w-cell:>CELL_TYPE_NUMERIC
+              and not j-hssfdateutil:>isCellDateFormatted(w-cell)
+              and (w-cell:>getNumericCellValue() < 0
+                   or w-cell:>getNumericCellValue() > 999999.999)
+              set cell-is-invalid to true
+              move "R02" to w-reject-code
+              move "numeric value out of range" to w-reject-text
+           end-if
+           if cell-is-valid
+              and w-cell:>getCellType() = w-cell:>CELL_TYPE_FORMULA
+              and formula-is-stale
+              set cell-is-invalid to true
+              move "R04" to w-reject-code
+              move "stale formula - workbook not recalculated" to w-reject-text
+           end-if
+           if cell-is-valid
+              and counter = 1
+              and w-cell:>getCellType() = w-cell:>CELL_TYPE_STRING
+              try
+                 set w-simpledateformat to j-simpledateformat:>new("yyyyMMdd")
+                 w-simpledateformat:>setLenient(false)
+                 w-simpledateformat:>parse(cell-content)
+              catch exception
+                 set cell-is-invalid to true
+                 move "R03" to w-reject-code
+                 move "date value does not parse" to w-reject-text
+              end-try
+           end-if.
+
+      *> extend (not output) so a second run on the same day adds to
+      *> the prior run's rejects instead of truncating them, matching
+      *> write-run-summary's and open-audit-if-needed's extend/fallback
+      *> pattern; status 35 (file does not exist yet) is the only case
+      *> that creates it with output.
+       open-reject-file.
+           open extend excel-reject-file
+           if ws-reject-status = "35"
+              open output excel-reject-file
+           end-if.
+
+       close-reject-file.
+           close excel-reject-file.
+
+       write-reject-record.
+           move w-workbook:>getSheetName(idx) to er-sheet-name
+           move row to er-row
+           move counter to er-column
+           move w-reject-code to er-reason-code
+           move w-reject-text to er-reason-text
+           move cell-content to er-cell-content
+           write excel-reject-record
+           add 1 to w-reject-count.
+
